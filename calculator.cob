@@ -4,75 +4,622 @@
        INPUT-OUTPUT SECTION. 
        FILE-CONTROL.
            SELECT INP-FILE ASSIGN TO "input"
+                      ORGANIZATION LINE SEQUENTIAL
                       STATUS INP-ST.
            SELECT OUT-REC ASSIGN to "outres"
+                      ORGANIZATION LINE SEQUENTIAL
                       STATUS OUT-ST.
+           SELECT REJ-FILE ASSIGN TO "reject"
+                      ORGANIZATION LINE SEQUENTIAL
+                      STATUS REJ-ST.
+           SELECT AUDIT-FILE ASSIGN TO "audit"
+                      ORGANIZATION LINE SEQUENTIAL
+                      STATUS AUD-ST.
+           SELECT CKPT-FILE ASSIGN TO "checkpoint"
+                      ORGANIZATION LINE SEQUENTIAL
+                      STATUS CKPT-ST.
+           SELECT CKPT-TMP-FILE ASSIGN TO "checkpoint.tmp"
+                      ORGANIZATION LINE SEQUENTIAL
+                      STATUS CKPT-TMP-ST.
+           SELECT CTL-FILE ASSIGN TO "control"
+                      ORGANIZATION LINE SEQUENTIAL
+                      STATUS CTL-ST.
+           SELECT CSV-FILE ASSIGN TO "outres.csv"
+                      ORGANIZATION LINE SEQUENTIAL
+                      STATUS CSV-ST.
+           SELECT SUMMARY-FILE ASSIGN TO "summary"
+                      ORGANIZATION LINE SEQUENTIAL
+                      STATUS SUM-ST.
        DATA DIVISION. 
        FILE SECTION.
        FD  INP-FILE.
        01  NUMBERS-REC.
-         05 INP-NUMBER-1 PIC 9(4).
+         05 INP-NUMBER-1 PIC S9(4)V99 SIGN IS LEADING SEPARATE.
          05 INP-OPERATOR PIC X(3).
-         05 INP-NUMBER-2 PIC 9(4).
+         05 INP-NUMBER-2 PIC S9(4)V99 SIGN IS LEADING SEPARATE.
        FD  OUT-REC RECORDING MODE F.
-       01  OUT-RES  PIC X(8).
+       01  OUT-RES  PIC X(12).
+       FD  REJ-FILE RECORDING MODE F.
+       01  REJ-REC.
+         05 REJ-ORIGINAL PIC X(17).
+         05 FILLER       PIC X.
+         05 REJ-REASON   PIC X(30).
+       FD  AUDIT-FILE RECORDING MODE F.
+       01  AUDIT-REC.
+         05 AUD-RUN-ID    PIC X(14).
+         05 FILLER        PIC X.
+         05 AUD-SEQ       PIC 9(8).
+         05 FILLER        PIC X.
+         05 AUD-NUMBER-1  PIC -(4)9.99.
+         05 FILLER        PIC X.
+         05 AUD-OPERATOR  PIC X(3).
+         05 FILLER        PIC X.
+         05 AUD-NUMBER-2  PIC -(4)9.99.
+         05 FILLER        PIC X.
+         05 AUD-RESULT    PIC -(8)9.99.
+       FD  CKPT-FILE RECORDING MODE F.
+       01  CKPT-REC.
+         05 CKPT-SEQ            PIC 9(8).
+         05 CKPT-PROCESSED-CNT  PIC 9(8).
+         05 CKPT-REJECT-CNT     PIC 9(8).
+         05 CKPT-ADD-CNT        PIC 9(8).
+         05 CKPT-SUB-CNT        PIC 9(8).
+         05 CKPT-MUL-CNT        PIC 9(8).
+         05 CKPT-DIV-CNT        PIC 9(8).
+         05 CKPT-MOD-CNT        PIC 9(8).
+         05 CKPT-EXP-CNT        PIC 9(8).
+         05 CKPT-GRAND-TOTAL    PIC S9(13)V99.
+         05 CKPT-RUN-ID         PIC X(14).
+         05 CKPT-ROUND-MODE     PIC X.
+         05 CKPT-OUT-WIDTH      PIC 9(2).
+         05 CKPT-TOTAL-OVFL     PIC X.
+       FD  CKPT-TMP-FILE RECORDING MODE F.
+       01  CKPT-TMP-REC  PIC X(105).
+       FD  CTL-FILE RECORDING MODE F.
+       01  CTL-REC.
+         05 CTL-ROUND-MODE PIC X.
+         05 CTL-OUT-WIDTH  PIC 9(2).
+       FD  CSV-FILE RECORDING MODE F.
+       01  CSV-REC  PIC X(34).
+       FD  SUMMARY-FILE RECORDING MODE F.
+       01  SUMMARY-REC  PIC X(40).
        WORKING-STORAGE SECTION.
-       77  RESULT   PIC S9(8).
+       77  RESULT   PIC S9(8)V99.
        01  S-NUMBS.
-         05  NUMBER-1 PIC 9(4).
+         05  NUMBER-1 PIC S9(4)V99 SIGN IS LEADING SEPARATE.
          05  OPERATOR PIC X(3).
-         05  NUMBER-2 PIC 9(4).
+         05  NUMBER-2 PIC S9(4)V99 SIGN IS LEADING SEPARATE.
+       01  WS-EDIT-RESULT PIC -(8)9.99.
+       01  WS-EXP-FRAC    PIC S9(4)V99.
        01  OUT-ST   PIC 9(2).
        01  INP-ST   PIC 9(2).
+       01  REJ-ST   PIC 9(2).
+       01  AUD-ST   PIC 9(2).
+       01  CKPT-ST  PIC 9(2).
+       01  CKPT-TMP-ST  PIC 9(2).
+       01  CTL-ST   PIC 9(2).
+       01  CSV-ST   PIC 9(2).
+       01  SUM-ST   PIC 9(2).
+       01  WS-EDIT-LEADING  PIC 9(2).
+       01  WS-OUT-NEEDED    PIC 9(2).
+       01  WS-CSV-NUMBER-1  PIC -(4)9.99.
+       01  WS-CSV-NUMBER-2  PIC -(4)9.99.
+       01  WS-CSV-RESULT    PIC -(8)9.99.
+       01  CSV-HEADERS.
+         05 FILLER PIC X(34) VALUE
+            'NUMBER-1,OPERATOR,NUMBER-2,RESULT'.
+       01  WS-ROUND-MODE    PIC X VALUE 'T'.
+          88 ROUND-HALF-UP  VALUE 'R'.
+          88 ROUND-TRUNCATE VALUE 'T'.
+       01  WS-OUT-WIDTH     PIC 9(2) VALUE 12.
+       01  WS-OUT-START     PIC 9(2).
        01  HEADERS.
          05 FILLER  PIC X(8) VALUE 'RES =>  '.
+       01  WS-REJECT-REASON PIC X(30).
+       01  WS-CKPT-FINAL-NAME PIC X(14) VALUE 'checkpoint'.
+       01  WS-CKPT-TMP-NAME  PIC X(14) VALUE 'checkpoint.tmp'.
+       01  WS-RUN-ID        PIC X(14).
+       01  WS-CKPT-RUN-ID   PIC X(14).
+       01  WS-CKPT-ROUND-MODE PIC X.
+       01  WS-CKPT-OUT-WIDTH   PIC 9(2).
+       01  WS-REC-COUNT     PIC 9(8) VALUE ZERO.
+       01  WS-SKIP-COUNT    PIC 9(8) VALUE ZERO.
+       01  WS-SKIP-DONE     PIC 9(8) VALUE ZERO.
+       01  WS-COUNTERS.
+         05 WS-PROCESSED-CNT PIC 9(8) VALUE ZERO.
+         05 WS-REJECT-CNT    PIC 9(8) VALUE ZERO.
+         05 WS-ADD-CNT       PIC 9(8) VALUE ZERO.
+         05 WS-SUB-CNT       PIC 9(8) VALUE ZERO.
+         05 WS-MUL-CNT       PIC 9(8) VALUE ZERO.
+         05 WS-DIV-CNT       PIC 9(8) VALUE ZERO.
+         05 WS-MOD-CNT       PIC 9(8) VALUE ZERO.
+         05 WS-EXP-CNT       PIC 9(8) VALUE ZERO.
+         05 WS-GRAND-TOTAL   PIC S9(13)V99 VALUE ZERO.
+       01  WS-EDIT-COUNT    PIC ZZZZZZZ9.
+       01  WS-EDIT-TOTAL    PIC -(13)9.99.
+       01  WS-CKPT-INTERVAL PIC 9(4) VALUE 500.
+       01  WS-FLAGS.
+         05 WS-EOF  PIC X VALUE 'N'.
+            88 END-OF-INPUT VALUE 'Y'.
+         05 WS-RECORD-STATUS PIC X VALUE 'P'.
+            88 RECORD-OK       VALUE 'P'.
+            88 RECORD-REJECTED VALUE 'R'.
+         05 WS-RESTART-MODE PIC X VALUE 'N'.
+            88 IS-RESTART       VALUE 'Y'.
+         05 WS-TOTAL-OVFL-FLAG PIC X VALUE 'N'.
+            88 TOTAL-OVERFLOWED VALUE 'Y'.
        PROCEDURE DIVISION.
        MAIN-PROC.
            PERFORM OPEN-FILES.
-           PERFORM WRITE-HEADERS.
-           PERFORM PROC-FILES.
-           PERFORM WRITE-FILES.
+           IF NOT IS-RESTART
+              PERFORM WRITE-HEADERS
+           END-IF.
+           PERFORM UNTIL END-OF-INPUT
+              ADD 1 TO WS-REC-COUNT
+              PERFORM PROC-FILES
+              IF RECORD-OK
+                 PERFORM WRITE-FILES
+                 PERFORM WRITE-AUDIT
+                 PERFORM WRITE-CSV
+              ELSE
+                 PERFORM WRITE-REJECT
+              END-IF
+              IF FUNCTION MOD(WS-REC-COUNT, WS-CKPT-INTERVAL) = 0
+                 PERFORM WRITE-CHECKPOINT
+              END-IF
+              PERFORM READ-NEXT-RECORD
+           END-PERFORM.
+           PERFORM WRITE-SUMMARY.
            PERFORM EXIT-FILES.
        MAIN-PROC-END. EXIT.
       ************************
        WRITE-HEADERS.
            WRITE OUT-RES FROM HEADERS.
            MOVE SPACES TO OUT-RES.
+           WRITE CSV-REC FROM CSV-HEADERS.
+           MOVE SPACES TO CSV-REC.
        WRITE-HEADERS-END. EXIT.
       ************************
        OPEN-FILES.
            OPEN INPUT  INP-FILE.
-           OPEN OUTPUT OUT-REC.
-           IF (OUT-ST NOT = 0) AND (OUT-ST NOT = 97)
-           DISPLAY 'hata' OUT-ST
            IF (INP-ST NOT = 0) AND (INP-ST NOT = 97)
            DISPLAY 'hata' INP-ST
            END-IF.
-           READ  INP-FILE.
+           PERFORM READ-CHECKPOINT.
+           IF WS-SKIP-COUNT > 0
+              SET IS-RESTART TO TRUE
+           END-IF.
+           IF IS-RESTART
+              MOVE WS-CKPT-RUN-ID     TO WS-RUN-ID
+              MOVE WS-CKPT-ROUND-MODE TO WS-ROUND-MODE
+              MOVE WS-CKPT-OUT-WIDTH  TO WS-OUT-WIDTH
+              OPEN EXTEND OUT-REC
+              OPEN EXTEND REJ-FILE
+              OPEN EXTEND AUDIT-FILE
+              OPEN EXTEND CSV-FILE
+           ELSE
+              PERFORM READ-CONTROL-FILE
+              MOVE FUNCTION CURRENT-DATE(1:14) TO WS-RUN-ID
+              OPEN OUTPUT OUT-REC
+              OPEN OUTPUT REJ-FILE
+              OPEN OUTPUT AUDIT-FILE
+              OPEN OUTPUT CSV-FILE
+           END-IF.
+           OPEN OUTPUT SUMMARY-FILE.
+           IF (OUT-ST NOT = 0) AND (OUT-ST NOT = 97)
+           DISPLAY 'hata' OUT-ST
+           END-IF.
+           IF (REJ-ST NOT = 0) AND (REJ-ST NOT = 97)
+           DISPLAY 'hata' REJ-ST
+           END-IF.
+           IF (AUD-ST NOT = 0) AND (AUD-ST NOT = 97)
+           DISPLAY 'hata' AUD-ST
+           END-IF.
+           IF (CSV-ST NOT = 0) AND (CSV-ST NOT = 97)
+              DISPLAY 'hata' CSV-ST
+           END-IF.
+           IF (SUM-ST NOT = 0) AND (SUM-ST NOT = 97)
+              DISPLAY 'hata' SUM-ST
+           END-IF.
+           PERFORM SKIP-PROCESSED-RECORDS.
+           PERFORM READ-NEXT-RECORD.
        OPEN-FILES-END. EXIT.
+      ************************
+       READ-CHECKPOINT.
+           MOVE ZERO TO WS-SKIP-COUNT.
+           OPEN INPUT CKPT-FILE.
+           IF CKPT-ST = 0
+              READ CKPT-FILE
+              IF CKPT-ST = 0
+                 MOVE CKPT-SEQ           TO WS-SKIP-COUNT
+                 MOVE CKPT-PROCESSED-CNT TO WS-PROCESSED-CNT
+                 MOVE CKPT-REJECT-CNT    TO WS-REJECT-CNT
+                 MOVE CKPT-ADD-CNT       TO WS-ADD-CNT
+                 MOVE CKPT-SUB-CNT       TO WS-SUB-CNT
+                 MOVE CKPT-MUL-CNT       TO WS-MUL-CNT
+                 MOVE CKPT-DIV-CNT       TO WS-DIV-CNT
+                 MOVE CKPT-MOD-CNT       TO WS-MOD-CNT
+                 MOVE CKPT-EXP-CNT       TO WS-EXP-CNT
+                 MOVE CKPT-GRAND-TOTAL   TO WS-GRAND-TOTAL
+                 MOVE CKPT-RUN-ID        TO WS-CKPT-RUN-ID
+                 MOVE CKPT-ROUND-MODE    TO WS-CKPT-ROUND-MODE
+                 MOVE CKPT-OUT-WIDTH     TO WS-CKPT-OUT-WIDTH
+                 MOVE CKPT-TOTAL-OVFL    TO WS-TOTAL-OVFL-FLAG
+              ELSE
+                 IF CKPT-ST NOT = 10
+                    DISPLAY 'hata' CKPT-ST
+                 END-IF
+              END-IF
+              CLOSE CKPT-FILE
+           END-IF.
+       READ-CHECKPOINT-END. EXIT.
+      ************************
+       READ-CONTROL-FILE.
+           OPEN INPUT CTL-FILE.
+           IF CTL-ST = 0
+              READ CTL-FILE
+              IF (CTL-ST = 0) OR (CTL-ST = 6)
+                 IF CTL-ROUND-MODE = 'R' OR CTL-ROUND-MODE = 'T'
+                    MOVE CTL-ROUND-MODE TO WS-ROUND-MODE
+                 END-IF
+                 IF CTL-OUT-WIDTH >= 1 AND CTL-OUT-WIDTH <= 12
+                    MOVE CTL-OUT-WIDTH TO WS-OUT-WIDTH
+                 END-IF
+              ELSE
+                 IF CTL-ST NOT = 10
+                    DISPLAY 'hata' CTL-ST
+                 END-IF
+              END-IF
+              CLOSE CTL-FILE
+           END-IF.
+       READ-CONTROL-FILE-END. EXIT.
+      ************************
+       SKIP-PROCESSED-RECORDS.
+           MOVE ZERO TO WS-SKIP-DONE.
+           PERFORM UNTIL (WS-SKIP-DONE >= WS-SKIP-COUNT) OR END-OF-INPUT
+              READ INP-FILE
+              IF INP-ST = 10
+                 SET END-OF-INPUT TO TRUE
+              ELSE
+                 IF INP-ST NOT = 0
+                    DISPLAY 'hata' INP-ST
+                    SET END-OF-INPUT TO TRUE
+                 ELSE
+                    ADD 1 TO WS-REC-COUNT
+                    ADD 1 TO WS-SKIP-DONE
+                 END-IF
+              END-IF
+           END-PERFORM.
+       SKIP-PROCESSED-RECORDS-END. EXIT.
+      ************************
+       WRITE-CHECKPOINT.
+           MOVE WS-REC-COUNT     TO CKPT-SEQ.
+           MOVE WS-PROCESSED-CNT TO CKPT-PROCESSED-CNT.
+           MOVE WS-REJECT-CNT    TO CKPT-REJECT-CNT.
+           MOVE WS-ADD-CNT       TO CKPT-ADD-CNT.
+           MOVE WS-SUB-CNT       TO CKPT-SUB-CNT.
+           MOVE WS-MUL-CNT       TO CKPT-MUL-CNT.
+           MOVE WS-DIV-CNT       TO CKPT-DIV-CNT.
+           MOVE WS-MOD-CNT       TO CKPT-MOD-CNT.
+           MOVE WS-EXP-CNT       TO CKPT-EXP-CNT.
+           MOVE WS-GRAND-TOTAL   TO CKPT-GRAND-TOTAL.
+           MOVE WS-RUN-ID        TO CKPT-RUN-ID.
+           MOVE WS-ROUND-MODE    TO CKPT-ROUND-MODE.
+           MOVE WS-OUT-WIDTH     TO CKPT-OUT-WIDTH.
+           MOVE WS-TOTAL-OVFL-FLAG TO CKPT-TOTAL-OVFL.
+           PERFORM WRITE-CKPT-REC-ATOMIC.
+       WRITE-CHECKPOINT-END. EXIT.
+      ************************
+       WRITE-CKPT-REC-ATOMIC.
+           MOVE CKPT-REC TO CKPT-TMP-REC.
+           OPEN OUTPUT CKPT-TMP-FILE.
+           IF CKPT-TMP-ST NOT = 0
+              DISPLAY 'hata' CKPT-TMP-ST
+           END-IF.
+           WRITE CKPT-TMP-REC.
+           IF CKPT-TMP-ST NOT = 0
+              DISPLAY 'hata' CKPT-TMP-ST
+           END-IF.
+           CLOSE CKPT-TMP-FILE.
+           CALL 'CBL_RENAME_FILE' USING WS-CKPT-TMP-NAME
+                                         WS-CKPT-FINAL-NAME.
+       WRITE-CKPT-REC-ATOMIC-END. EXIT.
+      ************************
+       READ-NEXT-RECORD.
+           READ INP-FILE.
+           IF INP-ST = 10
+              SET END-OF-INPUT TO TRUE
+           ELSE
+              IF INP-ST NOT = 0
+                 DISPLAY 'hata' INP-ST
+                 SET END-OF-INPUT TO TRUE
+              END-IF
+           END-IF.
+       READ-NEXT-RECORD-END. EXIT.
       ************************
        PROC-FILES.
            MOVE NUMBERS-REC TO S-NUMBS.
-           IF OPERATOR = " + " 
-              COMPUTE  RESULT = NUMBER-1 + NUMBER-2 
-           ELSE IF OPERATOR = " - " 
-              COMPUTE  RESULT = NUMBER-1 - NUMBER-2
+           MOVE 'P' TO WS-RECORD-STATUS.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF (INP-NUMBER-1 NOT NUMERIC) OR (INP-NUMBER-2 NOT NUMERIC)
+              MOVE 'R' TO WS-RECORD-STATUS
+              MOVE 'Non-numeric operand' TO WS-REJECT-REASON
+           ELSE IF OPERATOR = " + "
+              IF ROUND-HALF-UP
+                 COMPUTE RESULT ROUNDED = NUMBER-1 + NUMBER-2
+                    ON SIZE ERROR
+                       MOVE 'R' TO WS-RECORD-STATUS
+                       MOVE 'Result overflow' TO WS-REJECT-REASON
+                 END-COMPUTE
+              ELSE
+                 COMPUTE RESULT = NUMBER-1 + NUMBER-2
+                    ON SIZE ERROR
+                       MOVE 'R' TO WS-RECORD-STATUS
+                       MOVE 'Result overflow' TO WS-REJECT-REASON
+                 END-COMPUTE
+              END-IF
+           ELSE IF OPERATOR = " - "
+              IF ROUND-HALF-UP
+                 COMPUTE RESULT ROUNDED = NUMBER-1 - NUMBER-2
+                    ON SIZE ERROR
+                       MOVE 'R' TO WS-RECORD-STATUS
+                       MOVE 'Result overflow' TO WS-REJECT-REASON
+                 END-COMPUTE
+              ELSE
+                 COMPUTE RESULT = NUMBER-1 - NUMBER-2
+                    ON SIZE ERROR
+                       MOVE 'R' TO WS-RECORD-STATUS
+                       MOVE 'Result overflow' TO WS-REJECT-REASON
+                 END-COMPUTE
+              END-IF
            ELSE IF OPERATOR = " * "
-              COMPUTE RESULT = NUMBER-1 * NUMBER-2 
-           ELSE IF OPERATOR = " / " 
-              COMPUTE RESULT  = NUMBER-1 / NUMBER-2 
+              IF ROUND-HALF-UP
+                 COMPUTE RESULT ROUNDED = NUMBER-1 * NUMBER-2
+                    ON SIZE ERROR
+                       MOVE 'R' TO WS-RECORD-STATUS
+                       MOVE 'Result overflow' TO WS-REJECT-REASON
+                 END-COMPUTE
+              ELSE
+                 COMPUTE RESULT = NUMBER-1 * NUMBER-2
+                    ON SIZE ERROR
+                       MOVE 'R' TO WS-RECORD-STATUS
+                       MOVE 'Result overflow' TO WS-REJECT-REASON
+                 END-COMPUTE
+              END-IF
+           ELSE IF OPERATOR = " / "
+              IF NUMBER-2 = ZERO
+                 MOVE 'R' TO WS-RECORD-STATUS
+                 MOVE 'Divide by zero' TO WS-REJECT-REASON
+              ELSE
+                 IF ROUND-HALF-UP
+                    COMPUTE RESULT ROUNDED = NUMBER-1 / NUMBER-2
+                       ON SIZE ERROR
+                          MOVE 'R' TO WS-RECORD-STATUS
+                          MOVE 'Result overflow' TO WS-REJECT-REASON
+                    END-COMPUTE
+                 ELSE
+                    COMPUTE RESULT = NUMBER-1 / NUMBER-2
+                       ON SIZE ERROR
+                          MOVE 'R' TO WS-RECORD-STATUS
+                          MOVE 'Result overflow' TO WS-REJECT-REASON
+                    END-COMPUTE
+                 END-IF
+              END-IF
+           ELSE IF OPERATOR = "MOD"
+              IF NUMBER-2 = ZERO
+                 MOVE 'R' TO WS-RECORD-STATUS
+                 MOVE 'Divide by zero' TO WS-REJECT-REASON
+              ELSE
+                 IF ROUND-HALF-UP
+                    COMPUTE RESULT ROUNDED =
+                            FUNCTION REM(NUMBER-1 NUMBER-2)
+                       ON SIZE ERROR
+                          MOVE 'R' TO WS-RECORD-STATUS
+                          MOVE 'Result overflow' TO WS-REJECT-REASON
+                    END-COMPUTE
+                 ELSE
+                    COMPUTE RESULT = FUNCTION REM(NUMBER-1 NUMBER-2)
+                       ON SIZE ERROR
+                          MOVE 'R' TO WS-RECORD-STATUS
+                          MOVE 'Result overflow' TO WS-REJECT-REASON
+                    END-COMPUTE
+                 END-IF
+              END-IF
+           ELSE IF OPERATOR = "** "
+              COMPUTE WS-EXP-FRAC = FUNCTION REM(NUMBER-2 1)
+              IF (NUMBER-1 = ZERO AND NUMBER-2 = ZERO)
+                 OR (NUMBER-1 < ZERO AND WS-EXP-FRAC NOT = ZERO)
+                 MOVE 'R' TO WS-RECORD-STATUS
+                 MOVE 'Undefined result' TO WS-REJECT-REASON
+              ELSE IF NUMBER-1 = ZERO AND NUMBER-2 < ZERO
+                 MOVE 'R' TO WS-RECORD-STATUS
+                 MOVE 'Divide by zero' TO WS-REJECT-REASON
+              ELSE
+                 IF ROUND-HALF-UP
+                    COMPUTE RESULT ROUNDED = NUMBER-1 ** NUMBER-2
+                       ON SIZE ERROR
+                          MOVE 'R' TO WS-RECORD-STATUS
+                          MOVE 'Result overflow' TO WS-REJECT-REASON
+                    END-COMPUTE
+                 ELSE
+                    COMPUTE RESULT = NUMBER-1 ** NUMBER-2
+                       ON SIZE ERROR
+                          MOVE 'R' TO WS-RECORD-STATUS
+                          MOVE 'Result overflow' TO WS-REJECT-REASON
+                    END-COMPUTE
+                 END-IF
+              END-IF
            ELSE
-               DISPLAY 'Wrong Operator!' OPERATOR
-               PERFORM EXIT-FILES
+               MOVE 'R' TO WS-RECORD-STATUS
+               MOVE 'Wrong Operator' TO WS-REJECT-REASON
+           END-IF.
+           IF RECORD-OK
+              MOVE RESULT TO WS-EDIT-RESULT
+              MOVE ZERO TO WS-EDIT-LEADING
+              INSPECT WS-EDIT-RESULT TALLYING WS-EDIT-LEADING
+                      FOR LEADING SPACE
+              COMPUTE WS-OUT-NEEDED = 12 - WS-EDIT-LEADING
+              IF WS-OUT-NEEDED > WS-OUT-WIDTH
+                 MOVE 'R' TO WS-RECORD-STATUS
+                 MOVE 'Result exceeds output width' TO WS-REJECT-REASON
+              END-IF
            END-IF.
        PROC-FILES-END. EXIT.
       ************************
        WRITE-FILES.
-           MOVE RESULT TO OUT-RES.
+           ADD 1 TO WS-PROCESSED-CNT.
+           ADD RESULT TO WS-GRAND-TOTAL
+              ON SIZE ERROR
+                 SET TOTAL-OVERFLOWED TO TRUE
+           END-ADD.
+           IF OPERATOR = " + "
+              ADD 1 TO WS-ADD-CNT
+           ELSE IF OPERATOR = " - "
+              ADD 1 TO WS-SUB-CNT
+           ELSE IF OPERATOR = " * "
+              ADD 1 TO WS-MUL-CNT
+           ELSE IF OPERATOR = " / "
+              ADD 1 TO WS-DIV-CNT
+           ELSE IF OPERATOR = "MOD"
+              ADD 1 TO WS-MOD-CNT
+           ELSE IF OPERATOR = "** "
+              ADD 1 TO WS-EXP-CNT
+           END-IF.
+           MOVE SPACES TO OUT-RES.
+           MOVE RESULT TO WS-EDIT-RESULT.
+           COMPUTE WS-OUT-START = 13 - WS-OUT-WIDTH.
+           MOVE WS-EDIT-RESULT(WS-OUT-START:WS-OUT-WIDTH) TO
+                OUT-RES(1:WS-OUT-WIDTH).
            WRITE OUT-RES.
        WRITE-FILES-END. EXIT.
+      ************************
+       WRITE-REJECT.
+           ADD 1 TO WS-REJECT-CNT.
+           MOVE SPACES TO REJ-REC.
+           MOVE NUMBERS-REC TO REJ-ORIGINAL.
+           MOVE WS-REJECT-REASON TO REJ-REASON.
+           WRITE REJ-REC.
+       WRITE-REJECT-END. EXIT.
+      ************************
+       WRITE-SUMMARY.
+           MOVE SPACES TO SUMMARY-REC.
+           MOVE WS-REC-COUNT TO WS-EDIT-COUNT.
+           STRING 'RECORDS PROCESSED: ' DELIMITED BY SIZE
+                  WS-EDIT-COUNT           DELIMITED BY SIZE
+             INTO SUMMARY-REC.
+           WRITE SUMMARY-REC.
+
+           MOVE SPACES TO SUMMARY-REC.
+           MOVE WS-ADD-CNT TO WS-EDIT-COUNT.
+           STRING 'ADD: ' DELIMITED BY SIZE
+                  WS-EDIT-COUNT DELIMITED BY SIZE
+             INTO SUMMARY-REC.
+           WRITE SUMMARY-REC.
+
+           MOVE SPACES TO SUMMARY-REC.
+           MOVE WS-SUB-CNT TO WS-EDIT-COUNT.
+           STRING 'SUB: ' DELIMITED BY SIZE
+                  WS-EDIT-COUNT DELIMITED BY SIZE
+             INTO SUMMARY-REC.
+           WRITE SUMMARY-REC.
+
+           MOVE SPACES TO SUMMARY-REC.
+           MOVE WS-MUL-CNT TO WS-EDIT-COUNT.
+           STRING 'MUL: ' DELIMITED BY SIZE
+                  WS-EDIT-COUNT DELIMITED BY SIZE
+             INTO SUMMARY-REC.
+           WRITE SUMMARY-REC.
+
+           MOVE SPACES TO SUMMARY-REC.
+           MOVE WS-DIV-CNT TO WS-EDIT-COUNT.
+           STRING 'DIV: ' DELIMITED BY SIZE
+                  WS-EDIT-COUNT DELIMITED BY SIZE
+             INTO SUMMARY-REC.
+           WRITE SUMMARY-REC.
+
+           MOVE SPACES TO SUMMARY-REC.
+           MOVE WS-MOD-CNT TO WS-EDIT-COUNT.
+           STRING 'MOD: ' DELIMITED BY SIZE
+                  WS-EDIT-COUNT DELIMITED BY SIZE
+             INTO SUMMARY-REC.
+           WRITE SUMMARY-REC.
+
+           MOVE SPACES TO SUMMARY-REC.
+           MOVE WS-EXP-CNT TO WS-EDIT-COUNT.
+           STRING 'EXP: ' DELIMITED BY SIZE
+                  WS-EDIT-COUNT DELIMITED BY SIZE
+             INTO SUMMARY-REC.
+           WRITE SUMMARY-REC.
+
+           MOVE SPACES TO SUMMARY-REC.
+           MOVE WS-REJECT-CNT TO WS-EDIT-COUNT.
+           STRING 'REJECTED: ' DELIMITED BY SIZE
+                  WS-EDIT-COUNT DELIMITED BY SIZE
+             INTO SUMMARY-REC.
+           WRITE SUMMARY-REC.
+
+           MOVE SPACES TO SUMMARY-REC.
+           MOVE WS-GRAND-TOTAL TO WS-EDIT-TOTAL.
+           IF TOTAL-OVERFLOWED
+              STRING 'GRAND TOTAL: ' DELIMITED BY SIZE
+                     WS-EDIT-TOTAL   DELIMITED BY SIZE
+                     ' OVERFLOW'     DELIMITED BY SIZE
+                INTO SUMMARY-REC
+           ELSE
+              STRING 'GRAND TOTAL: ' DELIMITED BY SIZE
+                     WS-EDIT-TOTAL   DELIMITED BY SIZE
+                INTO SUMMARY-REC
+           END-IF.
+           WRITE SUMMARY-REC.
+       WRITE-SUMMARY-END. EXIT.
+      ************************
+       WRITE-AUDIT.
+           MOVE SPACES TO AUDIT-REC.
+           MOVE WS-RUN-ID  TO AUD-RUN-ID.
+           MOVE WS-REC-COUNT TO AUD-SEQ.
+           MOVE NUMBER-1   TO AUD-NUMBER-1.
+           MOVE OPERATOR   TO AUD-OPERATOR.
+           MOVE NUMBER-2   TO AUD-NUMBER-2.
+           MOVE RESULT     TO AUD-RESULT.
+           WRITE AUDIT-REC.
+       WRITE-AUDIT-END. EXIT.
+      ************************
+       WRITE-CSV.
+           MOVE NUMBER-1 TO WS-CSV-NUMBER-1.
+           MOVE NUMBER-2 TO WS-CSV-NUMBER-2.
+           MOVE RESULT   TO WS-CSV-RESULT.
+           MOVE SPACES TO CSV-REC.
+           STRING FUNCTION TRIM(WS-CSV-NUMBER-1) DELIMITED BY SIZE
+                  ','                             DELIMITED BY SIZE
+                  FUNCTION TRIM(OPERATOR)          DELIMITED BY SIZE
+                  ','                             DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-NUMBER-2) DELIMITED BY SIZE
+                  ','                             DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-RESULT)   DELIMITED BY SIZE
+             INTO CSV-REC.
+           WRITE CSV-REC.
+       WRITE-CSV-END. EXIT.
        EXIT-FILES.
+           MOVE ZERO TO CKPT-SEQ.
+           MOVE ZERO TO CKPT-PROCESSED-CNT.
+           MOVE ZERO TO CKPT-REJECT-CNT.
+           MOVE ZERO TO CKPT-ADD-CNT.
+           MOVE ZERO TO CKPT-SUB-CNT.
+           MOVE ZERO TO CKPT-MUL-CNT.
+           MOVE ZERO TO CKPT-DIV-CNT.
+           MOVE ZERO TO CKPT-MOD-CNT.
+           MOVE ZERO TO CKPT-EXP-CNT.
+           MOVE ZERO TO CKPT-GRAND-TOTAL.
+           MOVE SPACES TO CKPT-RUN-ID.
+           MOVE SPACES TO CKPT-ROUND-MODE.
+           MOVE ZERO TO CKPT-OUT-WIDTH.
+           MOVE SPACES TO CKPT-TOTAL-OVFL.
+           PERFORM WRITE-CKPT-REC-ATOMIC.
            CLOSE OUT-REC.
+           CLOSE REJ-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE CSV-FILE.
+           CLOSE SUMMARY-FILE.
            CLOSE INP-FILE.
                     STOP RUN.
        EXIT-FILES-END. EXIT.
